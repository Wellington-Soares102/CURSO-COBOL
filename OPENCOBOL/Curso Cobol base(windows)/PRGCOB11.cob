@@ -5,30 +5,178 @@ ALT1  *== PROGRAMADOR : WELLINGTON SOARES CORDEIRO
 ..    *== OBJETIVO    :OPERADORES ARITIMETICOS(MULTIPLICACAO - MULTIPLE)
 ..    *== DATA        : 29/06/2024
 ..    *== CONSULTORIA : FOURSYS
-..    *== ALTERACAO   :
+..    *== ALTERACAO   : 05/07/2024 - WSC - MENU DE SELECAO DE OPERACAO
+..    *== ALTERACAO   : 12/07/2024 - WSC - ENTRADA EM LOTE (ARQ TRANS)
+..    *== ALTERACAO   : 18/07/2024 - WSC - RELATORIO IMPRESSO C/ CABEC.
+..    *== ALTERACAO   : 22/07/2024 - WSC - VALIDACAO DOS DADOS DIGIT.
+..    *== ALTERACAO   : 25/07/2024 - WSC - TRATAMENTO ESTOURO CALCULO
+..    *== ALTERACAO   : 29/07/2024 - WSC - OPERANDOS C/ SINAL E DECIMAIS
+..    *== ALTERACAO   : 02/08/2024 - WSC - TRILHA AUDITORIA POR CALCULO
+..    *== ALTERACAO   : 06/08/2024 - WSC - CHECKPOINT/RESTART DO LOTE
+..    *== ALTERACAO   : 09/08/2024 - WSC - OPERACAO VIA PARAMETRO DE JOB
+..    *== ALTERACAO   : 13/08/2024 - WSC - RESUMO DE FIM DO LOTE
 ALT1  *=================================================================
        ENVIRONMENT                                  DIVISION.
        CONFIGURATION                         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                          SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA   ASSIGN TO "TRANFILE"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WRK-FS-ENTRADA.
+
+           SELECT ARQ-RELATORIO ASSIGN TO "RELFILE"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WRK-FS-RELATORIO.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDFILE"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WRK-FS-AUDITORIA.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CKPFILE"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WRK-FS-CHECKPOINT.
+
+           SELECT ARQ-PARAMETRO ASSIGN TO "PARMFILE"
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS WRK-FS-PARAMETRO.
+
       *-----------------------------------------------------------------
 
        DATA                                         DIVISION.
+       FILE                                          SECTION.
+       FD  ARQ-ENTRADA
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ENTRADA.
+           05 REG-NUM1     PIC S9(04)V99 SIGN LEADING SEPARATE.
+           05 REG-NUM2     PIC S9(04)V99 SIGN LEADING SEPARATE.
+
+       FD  ARQ-RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELATORIO                      PIC X(080).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AUDITORIA.
+           05 AUD-DATA-HORA                   PIC X(19).
+           05 FILLER                          PIC X(01).
+           05 AUD-OPERADOR                    PIC X(08).
+           05 FILLER                          PIC X(01).
+           05 AUD-NUM1                        PIC -ZZZ9,99.
+           05 FILLER                          PIC X(01).
+           05 AUD-NUM2                        PIC -ZZZ9,99.
+           05 FILLER                          PIC X(01).
+           05 AUD-OPERACAO                    PIC X(01).
+           05 FILLER                          PIC X(01).
+           05 AUD-RESULTADO                   PIC -ZZ.ZZZ.ZZ9,99.
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHECKPOINT.
+           05 CKP-ULTIMO-REG                  PIC 9(08).
+           05 CKP-CONT-PROCESS                PIC 9(08).
+           05 CKP-CONT-ERROS                  PIC 9(08).
+           05 CKP-SOMA-RESULT                 PIC S9(10)V99.
+
+       FD  ARQ-PARAMETRO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PARAMETRO.
+           05 PARM-OPERACAO                   PIC X(01).
+
        WORKING-STORAGE                       SECTION.
-       77 WRK-NUM1         PIC 9(04)  VALUE ZEROS.
-       77 WRK-NUM2         PIC 9(04)  VALUE ZEROS.
-       77 WRK-RESULTADO    PIC 9(08)  VALUE ZEROS.
+       01 WRK-NUM1         PIC S9(04)V99 SIGN LEADING SEPARATE
+                                          VALUE ZEROS.
+       01 WRK-NUM1-ALFA REDEFINES WRK-NUM1.
+           05 WRK-NUM1-ALFA-SINAL      PIC X(01).
+               88 SINAL-VALIDO-NUM1      VALUES "+" "-".
+           05 WRK-NUM1-ALFA-DIGITOS    PIC X(06).
+
+       01 WRK-NUM2         PIC S9(04)V99 SIGN LEADING SEPARATE
+                                          VALUE ZEROS.
+       01 WRK-NUM2-ALFA REDEFINES WRK-NUM2.
+           05 WRK-NUM2-ALFA-SINAL      PIC X(01).
+               88 SINAL-VALIDO-NUM2      VALUES "+" "-".
+           05 WRK-NUM2-ALFA-DIGITOS    PIC X(06).
+
+       77 WRK-RESULTADO    PIC S9(08)V99 VALUE ZEROS.
+
+       77 WRK-RESULTADO-ED PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-NUM1-ED      PIC -ZZZ9,99 VALUE ZEROS.
+       77 WRK-NUM2-ED      PIC -ZZZ9,99 VALUE ZEROS.
+
+       77 WRK-OPCAO        PIC X(01)  VALUE SPACES.
+           88 OPCAO-SOMA            VALUE "A".
+           88 OPCAO-SUBTRACAO       VALUE "S".
+           88 OPCAO-MULTIPLICACAO   VALUE "M".
+           88 OPCAO-DIVISAO         VALUE "D".
+           88 OPCAO-VALIDA          VALUES "A" "S" "M" "D".
+
+       77 WRK-FS-ENTRADA   PIC X(02)  VALUE "00".
+           88 FS-ENTRADA-OK         VALUE "00".
+           88 FS-ENTRADA-FIM        VALUE "10".
+
+       77 WRK-FS-RELATORIO PIC X(02)  VALUE "00".
+           88 FS-RELATORIO-OK       VALUE "00".
+
+       77 WRK-FS-AUDITORIA PIC X(02)  VALUE "00".
+           88 FS-AUDITORIA-OK       VALUE "00".
+
+       77 WRK-OPERADOR-ID  PIC X(08)  VALUE SPACES.
+
+       77 WRK-FS-CHECKPOINT PIC X(02) VALUE "00".
+           88 FS-CHECKPOINT-OK      VALUE "00".
+           88 FS-CHECKPOINT-FIM     VALUE "10".
+
+       77 WRK-CONT-LIDOS   PIC 9(08) COMP VALUE ZEROS.
+       77 WRK-ULTIMO-CKPT  PIC 9(08)      VALUE ZEROS.
+
+       77 WRK-FS-PARAMETRO PIC X(02) VALUE "00".
+           88 FS-PARAMETRO-OK       VALUE "00".
 
-       77 WRK-RESULTADO-ED PIC ZZ.ZZZ.ZZ9 VALUE ZEROS.
+       77 WRK-SW-MODO      PIC X(01)  VALUE "I".
+           88 MODO-LOTE             VALUE "L".
+           88 MODO-INTERATIVO       VALUE "I".
 
+       77 WRK-SW-FIM-PROC  PIC X(01)  VALUE "N".
+           88 FIM-PROCESSAMENTO     VALUE "S".
+
+       77 WRK-SW-ERRO-CALC PIC X(01)  VALUE "N".
+           88 HOUVE-ERRO-CALC       VALUE "S".
+           88 NAO-HOUVE-ERRO-CALC   VALUE "N".
+
+       01 WRK-DATA-SISTEMA  PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-SISTEMA-R REDEFINES WRK-DATA-SISTEMA.
+           05 WRK-DSR-ANO          PIC 9(04).
+           05 WRK-DSR-MES          PIC 9(02).
+           05 WRK-DSR-DIA          PIC 9(02).
+       77 WRK-DATA-ED       PIC X(10) VALUE SPACES.
+
+       01 WRK-HORA-SISTEMA  PIC 9(08) VALUE ZEROS.
+       01 WRK-HORA-SISTEMA-R REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HSR-HORA         PIC 9(02).
+           05 WRK-HSR-MIN          PIC 9(02).
+           05 WRK-HSR-SEG          PIC 9(02).
+           05 WRK-HSR-CENT         PIC 9(02).
+       77 WRK-HORA-ED       PIC X(08) VALUE SPACES.
+       77 WRK-DATA-HORA-ED  PIC X(19) VALUE SPACES.
+
+       77 WRK-CONT-PROCESS  PIC 9(08) COMP VALUE ZEROS.
+       77 WRK-CONT-ERROS    PIC 9(08) COMP VALUE ZEROS.
+       77 WRK-SOMA-RESULT   PIC S9(10)V99  VALUE ZEROS.
+
+       77 WRK-CONT-PROCESS-ED PIC ZZ.ZZZ.ZZ9      VALUE ZEROS.
+       77 WRK-CONT-ERROS-ED   PIC ZZ.ZZZ.ZZ9      VALUE ZEROS.
+       77 WRK-SOMA-RESULT-ED  PIC -ZZ.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
       *-----------------------------------------------------------------
        PROCEDURE                                    DIVISION.
        0001-PRINCIPAL                        SECTION.
 
            PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR.
+           PERFORM 0150-CONTROLAR-PROCESSAMENTO
+               UNTIL FIM-PROCESSAMENTO.
            PERFORM 0300-FINALIZAR.
 
            STOP RUN.
@@ -37,37 +185,475 @@ ALT1  *=================================================================
       *-----------------------------------------------------------------
        0100-INICIAR                          SECTION.
 
-           DISPLAY"DIGITE O NUMERO 1:"
-             ACCEPT WRK-NUM1
-           DISPLAY"DIGITE O NUMERO 2:"
-             ACCEPT WRK-NUM2.
+           PERFORM 0105-CAPTURAR-OPERADOR
+               UNTIL WRK-OPERADOR-ID NOT = SPACES.
+           PERFORM 0107-LER-PARM-OPERACAO.
+
+           IF NOT OPCAO-VALIDA
+               PERFORM 0110-SELECIONAR-OPCAO UNTIL OPCAO-VALIDA
+           END-IF.
+           PERFORM 0120-ABRIR-ARQ-ENTRADA.
+           PERFORM 0130-ABRIR-ARQ-RELATORIO.
+           PERFORM 0135-ABRIR-ARQ-AUDITORIA.
+
+           IF MODO-INTERATIVO
+               PERFORM 0140-LER-NUM1
+                   WITH TEST AFTER
+                   UNTIL SINAL-VALIDO-NUM1
+                     AND WRK-NUM1-ALFA-DIGITOS IS NUMERIC
+               PERFORM 0145-LER-NUM2
+                   WITH TEST AFTER
+                   UNTIL SINAL-VALIDO-NUM2
+                     AND WRK-NUM2-ALFA-DIGITOS IS NUMERIC
+           END-IF.
 
        0100-INICIAR-FIM. EXIT.
 
 
+      *-----------------------------------------------------------------
+       0105-CAPTURAR-OPERADOR                SECTION.
+
+           DISPLAY "DIGITE O ID DO OPERADOR:".
+           ACCEPT WRK-OPERADOR-ID.
+
+           IF WRK-OPERADOR-ID = SPACES
+               DISPLAY "ID DO OPERADOR NAO PODE SER EM BRANCO"
+           END-IF.
+
+       0105-CAPTURAR-OPERADOR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0107-LER-PARM-OPERACAO                SECTION.
+
+           OPEN INPUT ARQ-PARAMETRO.
+
+           IF FS-PARAMETRO-OK
+               READ ARQ-PARAMETRO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-OPERACAO TO WRK-OPCAO
+               END-READ
+               CLOSE ARQ-PARAMETRO
+           END-IF.
+
+       0107-LER-PARM-OPERACAO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0110-SELECIONAR-OPCAO                 SECTION.
+
+           DISPLAY "=========================================".
+           DISPLAY "  SELECIONE A OPERACAO PARA ESTA SESSAO".
+           DISPLAY "  (A)DICAO   (S)UBTRACAO".
+           DISPLAY "  (M)ULTIPLICACAO   (D)IVISAO".
+           DISPLAY "=========================================".
+           DISPLAY "DIGITE A OPCAO:".
+           ACCEPT WRK-OPCAO.
+
+           IF NOT OPCAO-VALIDA
+               DISPLAY "OPCAO INVALIDA - INFORME A,S,M OU D"
+           END-IF.
+
+       0110-SELECIONAR-OPCAO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0120-ABRIR-ARQ-ENTRADA                SECTION.
+
+           OPEN INPUT ARQ-ENTRADA.
+
+           IF FS-ENTRADA-OK
+               SET MODO-LOTE TO TRUE
+               PERFORM 0125-RECUPERAR-CHECKPOINT
+               PERFORM 0160-LER-PROXIMO-REGISTRO
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+
+       0120-ABRIR-ARQ-ENTRADA-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0125-RECUPERAR-CHECKPOINT             SECTION.
+
+           OPEN INPUT ARQ-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+               PERFORM 0126-LER-CHECKPOINT UNTIL FS-CHECKPOINT-FIM
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+           OPEN OUTPUT ARQ-CHECKPOINT.
+
+           PERFORM 0127-SALTAR-REG-PROCESSADO
+               UNTIL WRK-CONT-LIDOS >= WRK-ULTIMO-CKPT
+                  OR FIM-PROCESSAMENTO.
+
+       0125-RECUPERAR-CHECKPOINT-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0126-LER-CHECKPOINT                   SECTION.
+
+           READ ARQ-CHECKPOINT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-REG   TO WRK-ULTIMO-CKPT
+                   MOVE CKP-CONT-PROCESS TO WRK-CONT-PROCESS
+                   MOVE CKP-CONT-ERROS   TO WRK-CONT-ERROS
+                   MOVE CKP-SOMA-RESULT  TO WRK-SOMA-RESULT
+           END-READ.
+
+       0126-LER-CHECKPOINT-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0127-SALTAR-REG-PROCESSADO            SECTION.
+
+           READ ARQ-ENTRADA
+               AT END
+                   SET FIM-PROCESSAMENTO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-CONT-LIDOS
+           END-READ.
+
+       0127-SALTAR-REG-PROCESSADO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0130-ABRIR-ARQ-RELATORIO              SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WRK-DSR-DIA "/" WRK-DSR-MES "/" WRK-DSR-ANO
+               DELIMITED BY SIZE INTO WRK-DATA-ED.
+
+           IF WRK-ULTIMO-CKPT > ZEROS
+               OPEN EXTEND ARQ-RELATORIO
+               PERFORM 0131-VERIFICAR-FS-RELATORIO
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+               PERFORM 0131-VERIFICAR-FS-RELATORIO
+
+               MOVE SPACES TO REG-RELATORIO
+               STRING "RELATORIO DE CALCULOS - PRGCOB11"
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+               PERFORM 0131-VERIFICAR-FS-RELATORIO
+
+               MOVE SPACES TO REG-RELATORIO
+               STRING "DATA DO PROCESSAMENTO: " WRK-DATA-ED
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+               PERFORM 0131-VERIFICAR-FS-RELATORIO
+
+               MOVE SPACES TO REG-RELATORIO
+               STRING "NUM1      NUM2      RESULTADO"
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+               PERFORM 0131-VERIFICAR-FS-RELATORIO
+           END-IF.
+
+       0130-ABRIR-ARQ-RELATORIO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0131-VERIFICAR-FS-RELATORIO           SECTION.
+
+           IF NOT FS-RELATORIO-OK
+               DISPLAY "ERRO DE E/S NO RELATORIO - FS="
+                       WRK-FS-RELATORIO
+           END-IF.
+
+       0131-VERIFICAR-FS-RELATORIO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0135-ABRIR-ARQ-AUDITORIA              SECTION.
+
+           IF WRK-ULTIMO-CKPT > ZEROS
+               OPEN EXTEND ARQ-AUDITORIA
+           ELSE
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+
+           IF NOT FS-AUDITORIA-OK
+               DISPLAY "ERRO AO ABRIR AUDITORIA - FS="
+                       WRK-FS-AUDITORIA
+           END-IF.
+
+       0135-ABRIR-ARQ-AUDITORIA-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0140-LER-NUM1                         SECTION.
+
+           DISPLAY "DIGITE O NUMERO 1 (SINAL + 6 DIGITOS,".
+           DISPLAY "EX.: +001250 PARA 12,50):".
+           ACCEPT WRK-NUM1-ALFA.
+
+           IF NOT SINAL-VALIDO-NUM1
+               OR WRK-NUM1-ALFA-DIGITOS NOT NUMERIC
+               DISPLAY "VALOR INVALIDO - INFORME O SINAL (+ OU -)"
+               DISPLAY "SEGUIDO DE 6 DIGITOS NUMERICOS"
+               ADD 1 TO WRK-CONT-ERROS
+           END-IF.
+
+       0140-LER-NUM1-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0145-LER-NUM2                         SECTION.
+
+           DISPLAY "DIGITE O NUMERO 2 (SINAL + 6 DIGITOS,".
+           DISPLAY "EX.: +001250 PARA 12,50):".
+           ACCEPT WRK-NUM2-ALFA.
+
+           IF NOT SINAL-VALIDO-NUM2
+               OR WRK-NUM2-ALFA-DIGITOS NOT NUMERIC
+               DISPLAY "VALOR INVALIDO - INFORME O SINAL (+ OU -)"
+               DISPLAY "SEGUIDO DE 6 DIGITOS NUMERICOS"
+               ADD 1 TO WRK-CONT-ERROS
+           END-IF.
+
+       0145-LER-NUM2-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0150-CONTROLAR-PROCESSAMENTO          SECTION.
+
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0205-ACUMULAR-TOTAIS.
+           PERFORM 0210-GRAVAR-RELATORIO.
+           PERFORM 0230-GRAVAR-AUDITORIA.
+
+           IF MODO-LOTE
+               PERFORM 0240-GRAVAR-CHECKPOINT
+               PERFORM 0160-LER-PROXIMO-REGISTRO
+           ELSE
+               SET FIM-PROCESSAMENTO TO TRUE
+           END-IF.
+
+       0150-CONTROLAR-PROCESSAMENTO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0160-LER-PROXIMO-REGISTRO             SECTION.
+
+           READ ARQ-ENTRADA
+               AT END
+                   SET FIM-PROCESSAMENTO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-CONT-LIDOS
+                   MOVE REG-NUM1 TO WRK-NUM1
+                   MOVE REG-NUM2 TO WRK-NUM2
+                   IF NOT SINAL-VALIDO-NUM1
+                       OR WRK-NUM1-ALFA-DIGITOS NOT NUMERIC
+                       OR NOT SINAL-VALIDO-NUM2
+                       OR WRK-NUM2-ALFA-DIGITOS NOT NUMERIC
+                       DISPLAY "REGISTRO INVALIDO NO LOTE - IGNORADO"
+                       ADD 1 TO WRK-CONT-ERROS
+                       MOVE ZEROS TO WRK-NUM1
+                       MOVE ZEROS TO WRK-NUM2
+                   END-IF
+           END-READ.
+
+       0160-LER-PROXIMO-REGISTRO-FIM. EXIT.
+
+
 
       *-----------------------------------------------------------------
        0200-PROCESSAR                        SECTION.
+
+           SET NAO-HOUVE-ERRO-CALC TO TRUE.
+           MOVE ZEROS TO WRK-RESULTADO.
+
+           EVALUATE TRUE
+               WHEN OPCAO-SOMA
       *==================== ADD(SOMA)
-      *    ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO
+                   ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 0202-TRATAR-ERRO-CALCULO
+                   END-ADD
 
+               WHEN OPCAO-SUBTRACAO
       *==================== SUBTRACT(SUBTRACAO)
-      *    SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO
+                   SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 0202-TRATAR-ERRO-CALCULO
+                   END-SUBTRACT
 
+               WHEN OPCAO-MULTIPLICACAO
       *==================== MULTIPLY(MULTIPLICACAO)
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
-           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
-      *==================== DIVIDE(DIVISAO)
+                   MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 0202-TRATAR-ERRO-CALCULO
+                   END-MULTIPLY
 
+               WHEN OPCAO-DIVISAO
+      *==================== DIVIDE(DIVISAO)
+                   DIVIDE WRK-NUM1 INTO WRK-NUM2 GIVING WRK-RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 0202-TRATAR-ERRO-CALCULO
+                   END-DIVIDE
+           END-EVALUATE.
 
+           MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
 
        0200-PROCESSAR-FIM. EXIT.
 
 
+      *-----------------------------------------------------------------
+       0202-TRATAR-ERRO-CALCULO              SECTION.
+
+           SET HOUVE-ERRO-CALC TO TRUE.
+           MOVE ZEROS TO WRK-RESULTADO.
+           DISPLAY "ERRO: ESTOURO DE CAPACIDADE NO CALCULO".
+
+       0202-TRATAR-ERRO-CALCULO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0205-ACUMULAR-TOTAIS                  SECTION.
+
+           ADD 1 TO WRK-CONT-PROCESS.
+
+           ADD WRK-RESULTADO TO WRK-SOMA-RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERRO: ESTOURO NA SOMA DO RESUMO"
+                   ADD 1 TO WRK-CONT-ERROS
+           END-ADD.
+
+           IF HOUVE-ERRO-CALC
+               ADD 1 TO WRK-CONT-ERROS
+           END-IF.
+
+       0205-ACUMULAR-TOTAIS-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0210-GRAVAR-RELATORIO                 SECTION.
+
+           MOVE WRK-NUM1 TO WRK-NUM1-ED.
+           MOVE WRK-NUM2 TO WRK-NUM2-ED.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-NUM1-ED   "   "
+                  WRK-NUM2-ED   "   "
+                  WRK-RESULTADO-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+       0210-GRAVAR-RELATORIO-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0230-GRAVAR-AUDITORIA                 SECTION.
+
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+           STRING WRK-DSR-DIA "/" WRK-DSR-MES "/" WRK-DSR-ANO
+               DELIMITED BY SIZE INTO WRK-DATA-ED.
+           STRING WRK-HSR-HORA ":" WRK-HSR-MIN ":" WRK-HSR-SEG
+               DELIMITED BY SIZE INTO WRK-HORA-ED.
+           STRING WRK-DATA-ED " " WRK-HORA-ED
+               DELIMITED BY SIZE INTO WRK-DATA-HORA-ED.
+
+           MOVE SPACES           TO REG-AUDITORIA.
+           MOVE WRK-DATA-HORA-ED TO AUD-DATA-HORA.
+           MOVE WRK-OPERADOR-ID  TO AUD-OPERADOR.
+           MOVE WRK-NUM1         TO AUD-NUM1.
+           MOVE WRK-NUM2         TO AUD-NUM2.
+           MOVE WRK-OPCAO        TO AUD-OPERACAO.
+           MOVE WRK-RESULTADO    TO AUD-RESULTADO.
+
+           WRITE REG-AUDITORIA.
+
+           IF NOT FS-AUDITORIA-OK
+               DISPLAY "ERRO AO GRAVAR TRILHA DE AUDITORIA - FS="
+                       WRK-FS-AUDITORIA
+           END-IF.
+
+       0230-GRAVAR-AUDITORIA-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0240-GRAVAR-CHECKPOINT                SECTION.
+
+           CLOSE ARQ-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+
+           MOVE WRK-CONT-LIDOS   TO CKP-ULTIMO-REG.
+           MOVE WRK-CONT-PROCESS TO CKP-CONT-PROCESS.
+           MOVE WRK-CONT-ERROS   TO CKP-CONT-ERROS.
+           MOVE WRK-SOMA-RESULT  TO CKP-SOMA-RESULT.
+           WRITE REG-CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT - FS="
+                       WRK-FS-CHECKPOINT
+           END-IF.
+
+       0240-GRAVAR-CHECKPOINT-FIM. EXIT.
+
+
 
       *-----------------------------------------------------------------
        0300-FINALIZAR                        SECTION.
 
-           DISPLAY WRK-RESULTADO-ED.
+           IF MODO-LOTE
+               CLOSE ARQ-ENTRADA
+               CLOSE ARQ-CHECKPOINT
+               OPEN OUTPUT ARQ-CHECKPOINT
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+           PERFORM 0310-GRAVAR-RESUMO.
+
+           CLOSE ARQ-RELATORIO.
+           CLOSE ARQ-AUDITORIA.
 
        0300-FINALIZAR-FIM. EXIT.
+
+
+      *-----------------------------------------------------------------
+       0310-GRAVAR-RESUMO                    SECTION.
+
+           MOVE WRK-CONT-PROCESS TO WRK-CONT-PROCESS-ED.
+           MOVE WRK-CONT-ERROS   TO WRK-CONT-ERROS-ED.
+           MOVE WRK-SOMA-RESULT  TO WRK-SOMA-RESULT-ED.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "-----------------------------------------"
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "RESUMO DO PROCESSAMENTO"
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "CALCULOS PROCESSADOS.: " WRK-CONT-PROCESS-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SOMA DOS RESULTADOS..: " WRK-SOMA-RESULT-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "TOTAL DE ERROS.......: " WRK-CONT-ERROS-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 0131-VERIFICAR-FS-RELATORIO.
+
+       0310-GRAVAR-RESUMO-FIM. EXIT.
